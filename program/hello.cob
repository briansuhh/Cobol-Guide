@@ -1,9 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HelloWorld.
+
+      *----------------------------------------------------------------
+      * Modification history
+      * ----------------------------------------------------------------
+      * Converted from a fixed greeting into the batch job's start-of-
+      * job banner: shows the run date/time and the job parameters the
+      * rest of the job (AddTwoNumbers) is about to use.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "ADDPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY jobparm.
+
        WORKING-STORAGE SECTION.
-       01  WS-HELLO-MESSAGE PIC X(14) VALUE "Hello, World!".
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-RUN-TIME PIC 9(8).
+
+       01  WS-RUN-DATE-DISPLAY.
+           05 WS-RUN-YEAR          PIC 9(4).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-MONTH         PIC 9(2).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-DAY           PIC 9(2).
+
+       01  WS-RUN-TIME-DISPLAY.
+           05 WS-RUN-HOUR          PIC 9(2).
+           05 FILLER               PIC X VALUE ":".
+           05 WS-RUN-MINUTE        PIC 9(2).
+           05 FILLER               PIC X VALUE ":".
+           05 WS-RUN-SECOND        PIC 9(2).
+
+       01  WS-PARM-FILE-STATUS PIC XX VALUE "00".
 
        PROCEDURE DIVISION.
-           DISPLAY WS-HELLO-MESSAGE.                                    
+       A-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE (1:4) TO WS-RUN-YEAR.
+           MOVE WS-RUN-DATE (5:2) TO WS-RUN-MONTH.
+           MOVE WS-RUN-DATE (7:2) TO WS-RUN-DAY.
+           MOVE WS-RUN-TIME (1:2) TO WS-RUN-HOUR.
+           MOVE WS-RUN-TIME (3:2) TO WS-RUN-MINUTE.
+           MOVE WS-RUN-TIME (5:2) TO WS-RUN-SECOND.
+
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END MOVE "ADDTRANS.DAT" TO PARM-INPUT-FILE
+                           MOVE ZERO TO PARM-MAX-RECORDS
+                           MOVE 'N' TO PARM-RESTART-FLAG
+               END-READ
+               IF PARM-INPUT-FILE = SPACES
+                   MOVE "ADDTRANS.DAT" TO PARM-INPUT-FILE
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               MOVE "ADDTRANS.DAT" TO PARM-INPUT-FILE
+               MOVE ZERO TO PARM-MAX-RECORDS
+               MOVE 'N' TO PARM-RESTART-FLAG
+           END-IF.
+
+           DISPLAY "========================================".
+           DISPLAY "  Add-Two-Numbers batch job starting".
+           DISPLAY "  Run date : " WS-RUN-DATE-DISPLAY.
+           DISPLAY "  Run time : " WS-RUN-TIME-DISPLAY.
+           DISPLAY "  Input file  : " PARM-INPUT-FILE.
+           DISPLAY "  Max records : " PARM-MAX-RECORDS
+                   " (0 = unlimited, run to end of file)".
+           DISPLAY "  Restart run : " PARM-RESTART-FLAG.
+           DISPLAY "========================================".
            STOP RUN.
