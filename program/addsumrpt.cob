@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AddSummaryReport.
+
+      *----------------------------------------------------------------
+      * Modification history
+      * ----------------------------------------------------------------
+      * New program: formats AddTwoNumbers' transaction log (ADDLOG.DAT)
+      * into a page-numbered report with a grand-total/record-count
+      * footer, for handing to operations management.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-LOG-FILE ASSIGN TO "ADDLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "ADDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-LOG-FILE.
+       01  TRAN-LOG-RECORD.
+           05 RD-TIMESTAMP         PIC 9(14).
+           05 RD-MODE              PIC X.
+           COPY tranrec REPLACING Num1   BY RD-NUM1
+                                  Num2   BY RD-NUM2
+                                  Result BY RD-RESULT.
+
+       FD  REPORT-FILE.
+       01  RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-END-OF-FILE VALUE 'Y'.
+
+       01 WS-LOG-FILE-STATUS PIC XX VALUE "00".
+       01 WS-LOG-OPEN-FLAG PIC X VALUE 'N'.
+           88 WS-LOG-OPEN VALUE 'Y'.
+       01 WS-RPT-FILE-STATUS PIC XX VALUE "00".
+
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01 WS-LINE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL PIC S9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-DISPLAY PIC -9(9).
+       01 WS-GRAND-TOTAL-OVFL-FLAG PIC X VALUE 'N'.
+           88 WS-GRAND-TOTAL-OVERFLOW VALUE 'Y'.
+
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-DATE-DISPLAY.
+           05 WS-RUN-YEAR          PIC 9(4).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-MONTH         PIC 9(2).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-DAY           PIC 9(2).
+
+       01 WS-TRAN-TIME-DISPLAY.
+           05 WS-TRAN-DATE-PART    PIC 9(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-TRAN-TIME-PART    PIC 9(6).
+
+       01 WS-MODE-WORD PIC X(10).
+
+       01 WS-DETAIL-LINE.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 DL-TIMESTAMP         PIC 9(8)B9(6).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-MODE              PIC X(8).
+           05 FILLER               PIC X(1)  VALUE SPACES.
+           05 DL-NUM1              PIC +9(5).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-NUM2              PIC +9(5).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-RESULT            PIC +9(6).
+
+       PROCEDURE DIVISION.
+       A-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE (1:4) TO WS-RUN-YEAR.
+           MOVE WS-RUN-DATE (5:2) TO WS-RUN-MONTH.
+           MOVE WS-RUN-DATE (7:2) TO WS-RUN-DAY.
+
+           OPEN INPUT TRAN-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = "00"
+               SET WS-LOG-OPEN TO TRUE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "*** Unable to open ADDRPT.DAT for output - "
+                       "status " WS-RPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-LOG-OPEN
+               READ TRAN-LOG-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+               END-READ
+           ELSE
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+           PERFORM H-PARA.
+           PERFORM D-PARA UNTIL WS-END-OF-FILE.
+           PERFORM F-PARA.
+           IF WS-LOG-OPEN
+               CLOSE TRAN-LOG-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * H-PARA - print the page/date header. Called at the start of
+      * the report and again each time a page fills up.
+      *----------------------------------------------------------------
+       H-PARA.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING "AddTwoNumbers Transaction Summary Report"
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "Run date: " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  "          Page: " DELIMITED BY SIZE
+                  WS-PAGE-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "   Timestamp        Mode     Num1 " DELIMITED BY SIZE
+                  "   Num2    Result" DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "   ---------------  -------- -----" DELIMITED BY SIZE
+                  "-  ------  -------" DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------------
+      * D-PARA - print one transaction detail line, starting a new
+      * page first if the current page is full.
+      *----------------------------------------------------------------
+       D-PARA.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM H-PARA
+           END-IF.
+
+           MOVE RD-TIMESTAMP (1:8) TO WS-TRAN-DATE-PART.
+           MOVE RD-TIMESTAMP (9:6) TO WS-TRAN-TIME-PART.
+
+           IF RD-MODE = 'S'
+               MOVE "SUBTRACT" TO WS-MODE-WORD
+           ELSE
+               MOVE "ADD" TO WS-MODE-WORD
+           END-IF.
+
+           MOVE WS-TRAN-TIME-DISPLAY TO DL-TIMESTAMP.
+           MOVE WS-MODE-WORD TO DL-MODE.
+           MOVE RD-NUM1 TO DL-NUM1.
+           MOVE RD-NUM2 TO DL-NUM2.
+           MOVE RD-RESULT TO DL-RESULT.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD RD-RESULT TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   SET WS-GRAND-TOTAL-OVERFLOW TO TRUE
+           END-ADD.
+
+           READ TRAN-LOG-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * F-PARA - print the record-count/grand-total footer.
+      *----------------------------------------------------------------
+       F-PARA.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "Transactions reported: " DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY.
+           STRING "Grand total:           " DELIMITED BY SIZE
+                  WS-GRAND-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           IF WS-GRAND-TOTAL-OVERFLOW
+               MOVE SPACES TO RPT-LINE
+               STRING "*** WARNING: grand total overflowed PIC S9(9) "
+                      "- total above is not reliable"
+                  DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
