@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * TRANREC - shared Num1/Num2/Result transaction record layout.
+      * Used by AddTwoNumbers (the writer) and by any program that
+      * reads its transaction log, so both sides agree on one
+      * definition of the fields. Not a standalone record - COPY this
+      * into an enclosing group item.
+      *
+      * Num1/Num2/Result are signed so a subtraction (see the mode
+      * flag in the transaction record) can produce a negative
+      * Result.
+      *----------------------------------------------------------------
+           05 Num1                 PIC S9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 Num2                 PIC S9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 Result               PIC S9(6)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
