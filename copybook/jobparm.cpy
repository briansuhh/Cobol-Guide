@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * JOBPARM - shared job parameter card layout. Read by the
+      * start-of-job banner (HelloWorld) to document what is about to
+      * run, and by AddTwoNumbers to size and control the run itself.
+      *----------------------------------------------------------------
+       01  PARM-RECORD.
+           05 PARM-INPUT-FILE      PIC X(20).
+           05 PARM-MAX-RECORDS     PIC 9(6).
+           05 PARM-RESTART-FLAG    PIC X.
