@@ -1,22 +1,316 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddTwoNumbers.
-       
+
+      *----------------------------------------------------------------
+      * Modification history
+      * ----------------------------------------------------------------
+      * Batch-mode conversion: Num1/Num2 pairs are now read from a
+      * transaction input file instead of terminal ACCEPT, so a run
+      * processes however many pairs are on the file instead of a
+      * fixed count.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-IN-FILE ASSIGN DYNAMIC WS-TRAN-IN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT TRAN-LOG-FILE ASSIGN TO "ADDLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "ADDPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "ADDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-IN-FILE.
+       01  TRAN-IN-RECORD.
+           05 TI-MODE               PIC X.
+           05 TI-NUM1                PIC S9(5)
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+           05 TI-NUM2                PIC S9(5)
+                                     SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  TRAN-LOG-FILE.
+       01  TRAN-LOG-RECORD.
+           05 TL-TIMESTAMP         PIC 9(14).
+           05 TL-MODE              PIC X.
+           COPY tranrec REPLACING Num1   BY TL-NUM1
+                                  Num2   BY TL-NUM2
+                                  Result BY TL-RESULT.
+
+       FD  PARM-FILE.
+       COPY jobparm.
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-RECORDS-READ    PIC 9(7).
+           05 CKPT-PAIR-COUNT      PIC 9(7).
+           05 CKPT-GRAND-TOTAL     PIC S9(9)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 CKPT-ERROR-COUNT     PIC 9(7).
+           05 CKPT-GRAND-TOTAL-OVFL-FLAG PIC X.
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(5).
-       01 Num2 PIC 9(5).
-       01 Result PIC 9(6).
-       
+       01  TRAN-RECORD.
+           COPY tranrec.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-END-OF-FILE VALUE 'Y'.
+
+       01 WS-CKPT-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-CKPT-END-OF-FILE VALUE 'Y'.
+
+       01 WS-PAIR-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL PIC S9(9)
+                          SIGN IS LEADING SEPARATE CHARACTER VALUE ZERO.
+       01 WS-ERROR-COUNT PIC 9(7) VALUE ZERO.
+
+       01 WS-GRAND-TOTAL-OVFL-FLAG PIC X VALUE 'N'.
+           88 WS-GRAND-TOTAL-OVERFLOW VALUE 'Y'.
+
+       01 WS-VALID-FLAG PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID VALUE 'Y'.
+           88 WS-RECORD-INVALID VALUE 'N'.
+
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(8).
+       01 WS-LOG-TIMESTAMP PIC 9(14).
+
+       01 WS-MAX-RECORDS PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01 WS-TRAN-IN-FILENAME PIC X(20) VALUE "ADDTRANS.DAT".
+
+       01 WS-LOG-FILE-STATUS PIC XX VALUE "00".
+       01 WS-CKPT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-PARM-FILE-STATUS PIC XX VALUE "00".
+       01 WS-TRAN-FILE-STATUS PIC XX VALUE "00".
+
+       01 WS-RESTART-FLAG PIC X VALUE 'N'.
+           88 WS-RESTART-REQUESTED VALUE 'Y'.
+
+       01 WS-SKIP-COUNT PIC 9(7) VALUE ZERO.
+
        PROCEDURE DIVISION.
        A-PARA.
-           PERFORM B-PARA 3 TIMES.                                      
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END MOVE "ADDTRANS.DAT" TO PARM-INPUT-FILE
+                           MOVE ZERO TO PARM-MAX-RECORDS
+                           MOVE 'N' TO PARM-RESTART-FLAG
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               MOVE "ADDTRANS.DAT" TO PARM-INPUT-FILE
+               MOVE ZERO TO PARM-MAX-RECORDS
+               MOVE 'N' TO PARM-RESTART-FLAG
+           END-IF.
+           IF PARM-INPUT-FILE NOT = SPACES
+               MOVE PARM-INPUT-FILE TO WS-TRAN-IN-FILENAME
+           END-IF.
+           MOVE PARM-MAX-RECORDS TO WS-MAX-RECORDS.
+           MOVE PARM-RESTART-FLAG TO WS-RESTART-FLAG.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM R-PARA
+           END-IF.
+
+           OPEN INPUT TRAN-IN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "*** Unable to open transaction input file "
+                       WS-TRAN-IN-FILENAME
+                       " - status " WS-TRAN-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND TRAN-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = "35"
+               CLOSE TRAN-LOG-FILE
+               OPEN OUTPUT TRAN-LOG-FILE
+           END-IF.
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "*** Unable to open transaction log file "
+                       "ADDLOG.DAT - status " WS-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "*** Unable to open checkpoint file "
+                       "ADDCKPT.DAT - status " WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRAN-IN-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+           READ TRAN-IN-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+           PERFORM B-PARA
+               UNTIL WS-END-OF-FILE
+                  OR (WS-MAX-RECORDS > ZERO AND
+                      WS-RECORDS-READ >= WS-MAX-RECORDS).
+           CLOSE TRAN-IN-FILE.
+           CLOSE TRAN-LOG-FILE.
+           IF WS-END-OF-FILE
+               PERFORM Z-PARA
+           END-IF.
+           CLOSE CKPT-FILE.
+           DISPLAY "Pairs processed: " WS-PAIR-COUNT
+                   "  Grand total: " WS-GRAND-TOTAL
+                   "  Rejected: " WS-ERROR-COUNT.
+           IF WS-GRAND-TOTAL-OVERFLOW
+               DISPLAY "*** WARNING: grand total overflowed PIC S9(9) "
+                       "during this run - total above is not reliable"
+           END-IF.
            STOP RUN.
-       
+
+      *----------------------------------------------------------------
+      * R-PARA - load the last checkpoint so a restarted run resumes
+      * counters and input file position instead of starting over.
+      * CKPT-FILE is an append-only log (W-PARA appends one record
+      * per input record, in place of a per-record OPEN/REWRITE/CLOSE
+      * which GnuCOBOL's LINE SEQUENTIAL handling does not support
+      * cheaply) so the most recent checkpoint is its last record,
+      * not its first.
+      *----------------------------------------------------------------
+       R-PARA.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               MOVE ZERO TO CKPT-RECORDS-READ
+                             CKPT-PAIR-COUNT
+                             CKPT-GRAND-TOTAL
+                             CKPT-ERROR-COUNT
+               MOVE 'N' TO CKPT-GRAND-TOTAL-OVFL-FLAG
+               PERFORM UNTIL WS-CKPT-END-OF-FILE
+                   READ CKPT-FILE
+                       AT END SET WS-CKPT-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+                                                      WS-RECORDS-READ
+                           MOVE CKPT-PAIR-COUNT TO WS-PAIR-COUNT
+                           MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                           MOVE CKPT-GRAND-TOTAL-OVFL-FLAG
+                                            TO WS-GRAND-TOTAL-OVFL-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           ELSE
+               DISPLAY "*** No checkpoint found, starting from record 1"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Z-PARA - append a cleared checkpoint once the whole transaction
+      * file has been read, so a later restart starts from record 1
+      * instead of resuming a completed run. Only called when
+      * WS-END-OF-FILE is true - a run that stops early because it hit
+      * PARM-MAX-RECORDS still has unprocessed records on the file, so
+      * its checkpoint (already current as of the last record
+      * processed, via W-PARA) must be left in place for the next run
+      * to resume from. CKPT-FILE is already open (A-PARA) - this
+      * paragraph only appends, it does not OPEN/CLOSE.
+      *----------------------------------------------------------------
+       Z-PARA.
+           MOVE ZERO TO CKPT-RECORDS-READ CKPT-PAIR-COUNT
+                         CKPT-GRAND-TOTAL CKPT-ERROR-COUNT.
+           MOVE 'N' TO CKPT-GRAND-TOTAL-OVFL-FLAG.
+           WRITE CKPT-RECORD.
+
        B-PARA.
-           DISPLAY "Enter the first number: " WITH NO ADVANCING.
-           ACCEPT Num1.
-           DISPLAY "Enter the second number: " WITH NO ADVANCING.
-           ACCEPT Num2.
-           COMPUTE Result = Num1 + Num2.
-           DISPLAY "The sum of " Num1 " and " Num2 " is " Result.
+           ADD 1 TO WS-RECORDS-READ.
+           SET WS-RECORD-VALID TO TRUE.
+           IF TI-MODE NOT = 'A' AND TI-MODE NOT = 'S'
+               DISPLAY "*** Rejected transaction - mode flag must be "
+                       "A or S: " TRAN-IN-RECORD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+           IF WS-RECORD-VALID
+               AND (TI-NUM1 NOT NUMERIC OR TI-NUM2 NOT NUMERIC)
+               DISPLAY "*** Rejected transaction - Num1/Num2 not "
+                       "numeric: " TRAN-IN-RECORD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+           IF WS-RECORD-VALID
+               AND (TI-NUM1 < ZERO OR TI-NUM2 < ZERO)
+               DISPLAY "*** Rejected transaction - Num1/Num2 must not "
+                       "be negative: " TRAN-IN-RECORD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+           IF WS-RECORD-VALID
+               MOVE TI-NUM1 TO Num1
+               MOVE TI-NUM2 TO Num2
+               EVALUATE TI-MODE
+                   WHEN 'S'
+                       COMPUTE Result = Num1 - Num2
+                           ON SIZE ERROR
+                               SET WS-RECORD-INVALID TO TRUE
+                       END-COMPUTE
+                   WHEN OTHER
+                       COMPUTE Result = Num1 + Num2
+                           ON SIZE ERROR
+                               SET WS-RECORD-INVALID TO TRUE
+                       END-COMPUTE
+               END-EVALUATE
+               IF WS-RECORD-INVALID
+                   DISPLAY "*** Rejected transaction - result of "
+                           Num1 " " TI-MODE " " Num2
+                           " overflows PIC S9(6)"
+               END-IF
+           END-IF.
+           IF WS-RECORD-VALID
+               IF TI-MODE = 'S'
+                   DISPLAY "The difference of " Num1 " and " Num2
+                           " is " Result
+               ELSE
+                   DISPLAY "The sum of " Num1 " and " Num2 " is " Result
+               END-IF
+               ADD 1 TO WS-PAIR-COUNT
+               ADD Result TO WS-GRAND-TOTAL
+                   ON SIZE ERROR
+                       SET WS-GRAND-TOTAL-OVERFLOW TO TRUE
+                       DISPLAY "*** Grand total overflows PIC S9(9) - "
+                               "total is no longer reliable"
+               END-ADD
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-CURRENT-DATE TO WS-LOG-TIMESTAMP (1:8)
+               MOVE WS-CURRENT-TIME (1:6) TO WS-LOG-TIMESTAMP (9:6)
+               MOVE SPACES TO TRAN-LOG-RECORD
+               MOVE WS-LOG-TIMESTAMP TO TL-TIMESTAMP
+               MOVE TI-MODE TO TL-MODE
+               MOVE Num1 TO TL-NUM1
+               MOVE Num2 TO TL-NUM2
+               MOVE Result TO TL-RESULT
+               WRITE TRAN-LOG-RECORD
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+           PERFORM W-PARA.
+           READ TRAN-IN-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
 
+      *----------------------------------------------------------------
+      * W-PARA - persist the checkpoint after every record, right
+      * after that record's TRAN-LOG-FILE write (if any) in B-PARA, so
+      * the checkpoint and the log never fall out of step; a restart
+      * always resumes at WS-RECORDS-READ + 1 without re-appending a
+      * record that was already logged. CKPT-FILE is opened once by
+      * A-PARA before the main loop and closed once after it, so this
+      * paragraph only appends a record - it does not OPEN/CLOSE on
+      * every call, which for a large batch would be a meaningful
+      * amount of avoidable I/O overhead.
+      *----------------------------------------------------------------
+       W-PARA.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-PAIR-COUNT TO CKPT-PAIR-COUNT.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT.
+           MOVE WS-GRAND-TOTAL-OVFL-FLAG TO CKPT-GRAND-TOTAL-OVFL-FLAG.
+           WRITE CKPT-RECORD.
